@@ -8,8 +8,8 @@
        *> ASSIGNMENT: Chapter 1 â€“ CALC2000
        *> PURPOSE:
        *>   Calculate and display the future value of an investment.
-       *>   The investment amount doubles each time the calculation
-       *>   is performed (three total runs).
+       *>   Reads one account per record from the ACCTIN batch input
+       *>   file and projects a future value for each account.
        *>
        *> AI USAGE:
        *>   AI was used only for setup and troubleshooting.
@@ -17,24 +17,221 @@
        *> ------------------------------------------------------------
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCTIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-ACCOUNT-FILE.
+
+           SELECT REPORT-FILE ASSIGN TO "RPTOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-REPORT-FILE.
+
+           SELECT REJECT-FILE ASSIGN TO "REJOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-REJECT-FILE.
+
+           SELECT RESTART-FILE ASSIGN TO "RESTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-RESTART-FILE.
+
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO "AUDITOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-AUDIT-FILE.
 
        DATA DIVISION.
+       FILE SECTION.
+
+       *> One account per record, fixed-block, laid out the same as
+       *> WS-INPUT-VALUES so accounts can be loaded straight into it.
+       FD  ACCOUNT-FILE
+           RECORDING MODE IS F.
+       01  ACCOUNT-RECORD.
+           05  ACCT-REC-TYPE          PIC X.
+               88  ACCT-IS-HEADER           VALUE "H".
+               88  ACCT-IS-DETAIL           VALUE "D".
+           05  ACCT-DETAIL-DATA.
+               10  ACCT-ID                PIC X(10).
+               10  ACCT-INVESTMENT-AMOUNT PIC 9(7)V99.
+               10  ACCT-NUMBER-OF-YEARS   PIC 99.
+               10  ACCT-YEARLY-INTEREST-RATE PIC S9(3)V99.
+               10  ACCT-CALC-MODE         PIC X.
+           05  ACCT-HEADER-DATA REDEFINES ACCT-DETAIL-DATA.
+               10  HDR-EXPECTED-COUNT     PIC 9(7).
+               10  HDR-EXPECTED-TOTAL     PIC 9(9)V99.
+               10  FILLER                 PIC X(9).
+
+       *> Spooled projection report, one detail line per account
+       *> calculated plus a run total at the end.
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-RECORD                  PIC X(80).
+
+       *> Rejected account records, each paired with why it was
+       *> rejected instead of calculated.
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+       01  REJECT-RECORD.
+           05  REJ-ACCT-ID                PIC X(10).
+           05  REJ-INVESTMENT-AMOUNT      PIC 9(7)V99.
+           05  REJ-NUMBER-OF-YEARS        PIC 99.
+           05  REJ-YEARLY-INTEREST-RATE   PIC S9(3)V99.
+           05  REJ-CALC-MODE              PIC X.
+           05  REJ-REASON-CODE            PIC X(4).
+           05  REJ-REASON-TEXT            PIC X(30).
+
+       *> Small restart file, rewritten at each checkpoint with the
+       *> key of the last account record processed.
+       FD  RESTART-FILE
+           RECORDING MODE IS F.
+       01  RESTART-RECORD.
+           05  RESTART-LAST-KEY           PIC X(10).
+           05  RESTART-RECORD-COUNT       PIC 9(7).
+
+       *> Durable trail of every future-value calculation performed,
+       *> appended to across runs for reconciliation and disputes.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           05  AUDIT-RUN-DATE             PIC 9(8).
+           05  AUDIT-RUN-TIME             PIC 9(8).
+           05  AUDIT-ACCT-ID              PIC X(10).
+           05  AUDIT-INVESTMENT-AMOUNT    PIC 9(7)V99.
+           05  AUDIT-YEARLY-INTEREST-RATE PIC S9(3)V99.
+           05  AUDIT-NUMBER-OF-YEARS      PIC 99.
+           05  AUDIT-FUTURE-VALUE         PIC 9(9)V99.
+
        WORKING-STORAGE SECTION.
 
-       *> Group for all input-related values
-       01  INPUT-VALUES.
-           05  INVESTMENT-AMOUNT      PIC 9(7)V99 VALUE 1000.00.
-           05  NUMBER-OF-YEARS        PIC 99       VALUE 10.
-           05  YEARLY-INTEREST-RATE   PIC 9V9      VALUE 5.5.
+       *> File status codes for each SELECTed file, checked around the
+       *> restart-file and audit-file I/O so a failed checkpoint or
+       *> audit write is caught instead of the run carrying on as if
+       *> it had succeeded.
+       01  FILE-STATUS-CODES.
+           05  FS-ACCOUNT-FILE            PIC XX VALUE "00".
+           05  FS-REPORT-FILE             PIC XX VALUE "00".
+           05  FS-REJECT-FILE             PIC XX VALUE "00".
+           05  FS-RESTART-FILE            PIC XX VALUE "00".
+           05  FS-AUDIT-FILE              PIC XX VALUE "00".
+
+       *> Run date/time stamped onto every audit record
+       01  WS-RUN-TIMESTAMP.
+           05  WS-RUN-DATE                PIC 9(8) VALUE 0.
+           05  WS-RUN-TIME                PIC 9(8) VALUE 0.
+
+       *> Checkpoint/restart controls
+       01  WS-CHECKPOINT-VALUES.
+           05  WS-CHECKPOINT-INTERVAL     PIC 9(5) VALUE 100.
+           05  WS-RECORD-COUNT            PIC 9(7) VALUE 0.
+           05  WS-CHECKPOINT-REMAINDER    PIC 9(5) VALUE 0.
+           05  WS-RESTART-KEY             PIC X(10) VALUE SPACES.
+           05  WS-SKIPPING-TO-RESTART     PIC X VALUE "N".
+               88  SKIPPING-TO-RESTART          VALUE "Y".
+
+       *> Run parameters applied from the PARM card, with their
+       *> defaults when ops don't supply one
+       01  WS-RUN-PARAMETER-VALUES.
+           05  WS-ITERATION-COUNT         PIC 9(2) VALUE 1.
+           05  WS-ITERATION-INDEX         PIC 9(2) VALUE 0.
+           05  WS-GROWTH-FACTOR           PIC 9(2)V99 VALUE 1.00.
+           05  WS-COMPOUNDING-FREQUENCY   PIC X VALUE "A".
+               88  FREQUENCY-ANNUAL             VALUE "A".
+               88  FREQUENCY-QUARTERLY          VALUE "Q".
+               88  FREQUENCY-MONTHLY            VALUE "M".
+           05  WS-PERIODS-PER-YEAR        PIC 99 VALUE 1.
+
+       *> Switch and reason fields set by record validation
+       01  WS-VALIDATION-VALUES.
+           05  WS-VALID-RECORD-SWITCH     PIC X VALUE "Y".
+               88  VALID-RECORD                 VALUE "Y".
+               88  INVALID-RECORD               VALUE "N".
+           05  WS-REJECT-REASON-CODE      PIC X(4).
+           05  WS-REJECT-REASON-TEXT      PIC X(30).
+
+       *> Report line layouts, built up in WORKING-STORAGE and moved
+       *> to REPORT-RECORD before each WRITE.
+       01  RPT-HEADING-LINE-1.
+           05  FILLER                     PIC X(21) VALUE SPACES.
+           05  FILLER                     PIC X(38)
+               VALUE "CALC2000 - FUTURE VALUE PROJECTION".
+           05  FILLER                     PIC X(21) VALUE SPACES.
+
+       01  RPT-HEADING-LINE-2.
+           05  FILLER                     PIC X(12) VALUE "ACCOUNT".
+           05  FILLER                     PIC X(17) VALUE "INVESTMENT".
+           05  FILLER                     PIC X(17) VALUE "FUTURE VALUE".
+           05  FILLER                     PIC X(34) VALUE SPACES.
+
+       01  RPT-DETAIL-LINE.
+           05  RPT-DET-ACCT-ID            PIC X(10).
+           05  FILLER                     PIC X(2)  VALUE SPACES.
+           05  RPT-DET-INVESTMENT         PIC $$$,$$$,$$$,$$9.99.
+           05  FILLER                     PIC X(3)  VALUE SPACES.
+           05  RPT-DET-FUTURE-VALUE       PIC $$$,$$$,$$$,$$9.99.
+           05  FILLER                     PIC X(29) VALUE SPACES.
+
+       01  RPT-TOTAL-LINE.
+           05  FILLER                     PIC X(17) VALUE "RUN TOTAL".
+           05  RPT-TOT-FUTURE-VALUE       PIC $$$,$$$,$$$,$$9.99.
+           05  FILLER                     PIC X(45) VALUE SPACES.
+
+       *> Accumulator for the report's run total
+       01  RPT-RUN-TOTAL-FUTURE-VALUE     PIC 9(11)V99 VALUE 0.
+
+       *> End-of-file switch for the account batch
+       01  WS-FILE-STATUS-VALUES.
+           05  WS-END-OF-ACCOUNT-FILE PIC X VALUE "N".
+               88  END-OF-ACCOUNT-FILE       VALUE "Y".
+
+       *> Account input fields and calculated results, shared with
+       *> other programs via the CALCFV copybook.
+       COPY CALCFV.
+
+       *> Running control totals for the batch, balanced at end of
+       *> run against the expected totals on the account file's
+       *> header record
+       01  CONTROL-TOTALS.
+           05  CT-RECORD-COUNT        PIC 9(7)     VALUE 0.
+           05  CT-INVESTMENT-TOTAL    PIC 9(11)V99 VALUE 0.
+           05  CT-FUTURE-VALUE-TOTAL  PIC 9(11)V99 VALUE 0.
+           05  CT-EXPECTED-COUNT      PIC 9(7)     VALUE 0.
+           05  CT-EXPECTED-TOTAL      PIC 9(9)V99  VALUE 0.
+           05  CT-BALANCE-SWITCH      PIC X        VALUE "Y".
+               88  CT-IN-BALANCE            VALUE "Y".
+               88  CT-OUT-OF-BALANCE        VALUE "N".
+           05  CT-HEADER-SWITCH       PIC X        VALUE "N".
+               88  CT-HEADER-RECORD-SEEN     VALUE "Y".
 
-       *> Group for calculated results
-       01  CALCULATED-VALUES.
-           05  FUTURE-VALUE           PIC 9(9)V99 VALUE 0.
+       *> Working fields for the year-by-year compounding schedule
+       01  SCHEDULE-WORK-VALUES.
+           05  WS-YEAR-INDEX          PIC 99       VALUE 0.
+           05  WS-PERIOD-INDEX        PIC 99       VALUE 0.
+           05  WS-PERIOD-BALANCE      PIC 9(9)V99  VALUE 0.
+           05  WS-OPENING-BALANCE     PIC 9(9)V99  VALUE 0.
+           05  WS-INTEREST-EARNED     PIC 9(9)V99  VALUE 0.
+           05  WS-CLOSING-BALANCE     PIC 9(9)V99  VALUE 0.
+           05  WS-PERIODIC-RATE       PIC 9(3)V9(6) VALUE 0.
 
        *> Edited numeric items used only for display
        01  DISPLAY-VALUES.
-           05  DISP-INVESTMENT        PIC $$$,$$$,$$9.99.
-           05  DISP-FUTURE-VALUE      PIC $$$,$$$,$$9.99.
+           05  DISP-INVESTMENT        PIC $$$,$$$,$$$,$$9.99.
+           05  DISP-FUTURE-VALUE      PIC $$$,$$$,$$$,$$9.99.
+           05  DISP-OPENING-BALANCE   PIC $$$,$$$,$$$,$$9.99.
+           05  DISP-INTEREST-EARNED   PIC $$$,$$$,$$$,$$9.99.
+           05  DISP-CLOSING-BALANCE   PIC $$$,$$$,$$$,$$9.99.
+           05  DISP-YEARLY-RATE       PIC ZZ9.99.
+
+       *> Run-control card read off this run's command line, the
+       *> same run-control fields a JCL EXEC PGM=CALC2000,PARM='...'
+       *> card would carry. Any field left blank/zero takes the
+       *> default set up in 005-APPLY-RUN-PARAMETERS.
+       01  WS-RUN-PARM-RAW            PIC X(82) VALUE SPACES.
+       01  WS-RUN-PARM-FIELDS REDEFINES WS-RUN-PARM-RAW.
+           05  PARM-ITERATIONS        PIC 9(2).
+           05  PARM-GROWTH-FACTOR     PIC 9(2)V99.
+           05  PARM-FREQUENCY         PIC X.
+           05  PARM-RESTART-KEY       PIC X(10).
+           05  FILLER                 PIC X(65).
 
        PROCEDURE DIVISION.
 
@@ -42,42 +239,416 @@
        000-CALCULATE-FUTURE-VALUES.
            DISPLAY "--------------------------------------------"
            DISPLAY "CALC2000 - Future Value Calculator"
-           DISPLAY "Initial investment doubles each run"
+           DISPLAY "Projecting future value for each account"
            DISPLAY "--------------------------------------------"
 
-           *> First calculation
-           PERFORM 100-CALCULATE-FUTURE-VALUE
+           PERFORM 005-APPLY-RUN-PARAMETERS
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+
+           OPEN INPUT ACCOUNT-FILE
+           OPEN OUTPUT REPORT-FILE
+           OPEN OUTPUT REJECT-FILE
+           OPEN EXTEND AUDIT-FILE
+           IF FS-AUDIT-FILE NOT = "00" AND FS-AUDIT-FILE NOT = "05"
+               DISPLAY "*** ERROR OPENING AUDIT FILE - STATUS "
+                   FS-AUDIT-FILE " ***"
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 145-WRITE-REPORT-HEADINGS
+
+           READ ACCOUNT-FILE
+               AT END SET END-OF-ACCOUNT-FILE TO TRUE
+           END-READ
+
+           IF NOT END-OF-ACCOUNT-FILE AND ACCT-IS-HEADER
+               PERFORM 015-PROCESS-HEADER-RECORD
+               READ ACCOUNT-FILE
+                   AT END SET END-OF-ACCOUNT-FILE TO TRUE
+               END-READ
+           END-IF
+
+           PERFORM UNTIL END-OF-ACCOUNT-FILE
+               IF SKIPPING-TO-RESTART
+                   PERFORM 070-CHECK-RESTART-KEY
+               ELSE
+                   IF ACCT-IS-DETAIL
+                       MOVE ACCT-INVESTMENT-AMOUNT    TO WS-INVESTMENT-AMOUNT
+                       MOVE ACCT-NUMBER-OF-YEARS      TO WS-NUMBER-OF-YEARS
+                       MOVE ACCT-YEARLY-INTEREST-RATE TO WS-YEARLY-INTEREST-RATE
+                       MOVE ACCT-CALC-MODE            TO WS-CALC-MODE
+                       IF WS-CALC-MODE = SPACE
+                           SET WS-CALC-MODE-COMPOUND TO TRUE
+                       END-IF
+
+                       ADD 1 TO CT-RECORD-COUNT
+                       ADD WS-INVESTMENT-AMOUNT TO CT-INVESTMENT-TOTAL
+
+                       PERFORM 050-VALIDATE-INPUT-VALUES
+
+                       IF VALID-RECORD
+                           PERFORM 040-RUN-ITERATIONS-FOR-ACCOUNT
+                       ELSE
+                           PERFORM 060-WRITE-REJECT-RECORD
+                       END-IF
+                   ELSE
+                       PERFORM 065-WRITE-REJECT-NON-DETAIL-RECORD
+                   END-IF
+
+                   PERFORM 075-CHECKPOINT-IF-DUE
+               END-IF
+
+               READ ACCOUNT-FILE
+                   AT END SET END-OF-ACCOUNT-FILE TO TRUE
+               END-READ
+           END-PERFORM
 
-           *> Double investment and calculate again
-           COMPUTE INVESTMENT-AMOUNT = INVESTMENT-AMOUNT * 2
-           PERFORM 100-CALCULATE-FUTURE-VALUE
+           PERFORM 072-CHECK-RESTART-KEY-FOUND
+           PERFORM 160-WRITE-REPORT-TOTAL
+           PERFORM 170-RECONCILE-CONTROL-TOTALS
 
-           *> Double investment again and calculate a third time
-           COMPUTE INVESTMENT-AMOUNT = INVESTMENT-AMOUNT * 2
-           PERFORM 100-CALCULATE-FUTURE-VALUE
+           CLOSE ACCOUNT-FILE
+           CLOSE REPORT-FILE
+           CLOSE REJECT-FILE
+           CLOSE AUDIT-FILE
 
            STOP RUN
            .
 
-       *> Performs the future value calculation
+       *> Captures the expected record count and dollar total off the
+       *> account file's header record for end-of-run reconciliation.
+       015-PROCESS-HEADER-RECORD.
+           MOVE HDR-EXPECTED-COUNT TO CT-EXPECTED-COUNT
+           MOVE HDR-EXPECTED-TOTAL TO CT-EXPECTED-TOTAL
+           SET CT-HEADER-RECORD-SEEN TO TRUE
+           .
+
+       *> Compares what the run actually processed against what the
+       *> header record said to expect, and flags the run if they
+       *> don't match instead of finishing silently.
+       170-RECONCILE-CONTROL-TOTALS.
+           IF CT-HEADER-RECORD-SEEN AND WS-RESTART-KEY = SPACES
+               IF CT-RECORD-COUNT NOT = CT-EXPECTED-COUNT
+                       OR CT-INVESTMENT-TOTAL NOT = CT-EXPECTED-TOTAL
+                   SET CT-OUT-OF-BALANCE TO TRUE
+               END-IF
+           END-IF
+
+           DISPLAY "--------------------------------------------"
+           DISPLAY "CONTROL TOTAL RECONCILIATION"
+           DISPLAY "Records Processed:    " CT-RECORD-COUNT
+           DISPLAY "Records Expected:     " CT-EXPECTED-COUNT
+           DISPLAY "Investment Total:     " CT-INVESTMENT-TOTAL
+           DISPLAY "Investment Expected:  " CT-EXPECTED-TOTAL
+           DISPLAY "Future Value Total:   " CT-FUTURE-VALUE-TOTAL
+
+           IF NOT CT-HEADER-RECORD-SEEN
+               DISPLAY "No header record on this run - totals not reconciled"
+           ELSE
+               IF WS-RESTART-KEY NOT = SPACES
+                   DISPLAY "Restarted run - totals not reconciled"
+               ELSE
+                   IF CT-OUT-OF-BALANCE
+                       DISPLAY "*** OUT OF BALANCE - REVIEW THIS RUN ***"
+                       MOVE 4 TO RETURN-CODE
+                   ELSE
+                       DISPLAY "Run is in balance"
+                   END-IF
+               END-IF
+           END-IF
+           DISPLAY "--------------------------------------------"
+           .
+
+       *> Applies the PARM card: number of projection iterations per
+       *> account, the growth multiplier applied to the investment
+       *> between iterations, the compounding frequency, and the
+       *> restart key. Read off this run's command line rather than a
+       *> USING parameter so the program still builds and runs as a
+       *> plain executable. Unsupplied (blank/zero, or no PARM at all)
+       *> fields take defaults that reproduce a normal single-pass
+       *> annual-compounding run.
+       005-APPLY-RUN-PARAMETERS.
+           ACCEPT WS-RUN-PARM-RAW FROM COMMAND-LINE
+
+           IF WS-RUN-PARM-RAW NOT = SPACES
+               MOVE PARM-ITERATIONS TO WS-ITERATION-COUNT
+               MOVE PARM-GROWTH-FACTOR TO WS-GROWTH-FACTOR
+               MOVE PARM-FREQUENCY TO WS-COMPOUNDING-FREQUENCY
+               MOVE PARM-RESTART-KEY TO WS-RESTART-KEY
+           END-IF
+
+           IF WS-ITERATION-COUNT = 0
+               MOVE 1 TO WS-ITERATION-COUNT
+           END-IF
+
+           IF WS-GROWTH-FACTOR = 0
+               MOVE 1.00 TO WS-GROWTH-FACTOR
+           END-IF
+
+           IF WS-COMPOUNDING-FREQUENCY = SPACE
+               MOVE "A" TO WS-COMPOUNDING-FREQUENCY
+           END-IF
+
+           EVALUATE TRUE
+               WHEN FREQUENCY-ANNUAL
+                   MOVE 1  TO WS-PERIODS-PER-YEAR
+               WHEN FREQUENCY-QUARTERLY
+                   MOVE 4  TO WS-PERIODS-PER-YEAR
+               WHEN FREQUENCY-MONTHLY
+                   MOVE 12 TO WS-PERIODS-PER-YEAR
+               WHEN OTHER
+                   DISPLAY "*** PARM FREQUENCY '" WS-COMPOUNDING-FREQUENCY
+                       "' NOT RECOGNIZED - DEFAULTING TO ANNUAL ***"
+                   SET FREQUENCY-ANNUAL TO TRUE
+                   MOVE 1  TO WS-PERIODS-PER-YEAR
+           END-EVALUATE
+
+           IF WS-RESTART-KEY NOT = SPACES
+               SET SKIPPING-TO-RESTART TO TRUE
+           END-IF
+           .
+
+       *> Projects one account WS-ITERATION-COUNT times, growing the
+       *> investment by WS-GROWTH-FACTOR between iterations (the
+       *> generalized form of the original "double it and run again").
+       040-RUN-ITERATIONS-FOR-ACCOUNT.
+           PERFORM VARYING WS-ITERATION-INDEX FROM 1 BY 1
+                   UNTIL WS-ITERATION-INDEX > WS-ITERATION-COUNT
+
+               PERFORM 100-CALCULATE-FUTURE-VALUE
+               PERFORM 150-WRITE-REPORT-DETAIL
+               PERFORM 080-WRITE-AUDIT-RECORD
+               ADD WS-FUTURE-VALUE TO CT-FUTURE-VALUE-TOTAL
+
+               IF WS-ITERATION-INDEX < WS-ITERATION-COUNT
+                   COMPUTE WS-INVESTMENT-AMOUNT =
+                       WS-INVESTMENT-AMOUNT * WS-GROWTH-FACTOR
+               END-IF
+           END-PERFORM
+           .
+
+       *> Skips account records until the one matching the restart
+       *> key from the PARM has gone by, then resumes normal processing
+       *> with the next record.
+       070-CHECK-RESTART-KEY.
+           IF ACCT-ID = WS-RESTART-KEY
+               MOVE "N" TO WS-SKIPPING-TO-RESTART
+           END-IF
+           .
+
+       *> Catches a restart key that never matched any ACCT-ID on the
+       *> file (stale/typo'd key, or a file resequenced since the
+       *> checkpoint) - without this, the run would skip every record
+       *> to EOF and finish with zero accounts processed but a zero
+       *> RETURN-CODE, since 170-RECONCILE-CONTROL-TOTALS treats any
+       *> restart run as unreconciled rather than out of balance.
+       072-CHECK-RESTART-KEY-FOUND.
+           IF SKIPPING-TO-RESTART
+               DISPLAY "*** RESTART KEY NOT FOUND - " WS-RECORD-COUNT
+                   " RECORDS SKIPPED, 0 PROCESSED ***"
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           .
+
+       *> Every WS-CHECKPOINT-INTERVAL records, rewrites the restart
+       *> file with the key and count of the last record processed.
+       075-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-RECORD-COUNT
+           COMPUTE WS-CHECKPOINT-REMAINDER =
+               FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL)
+
+           IF WS-CHECKPOINT-REMAINDER = 0
+               OPEN OUTPUT RESTART-FILE
+               IF FS-RESTART-FILE NOT = "00"
+                   DISPLAY "*** ERROR OPENING RESTART FILE AT RECORD "
+                       WS-RECORD-COUNT " - STATUS " FS-RESTART-FILE " ***"
+                   MOVE 12 TO RETURN-CODE
+               ELSE
+                   MOVE ACCT-ID          TO RESTART-LAST-KEY
+                   MOVE WS-RECORD-COUNT  TO RESTART-RECORD-COUNT
+                   WRITE RESTART-RECORD
+                   IF FS-RESTART-FILE NOT = "00"
+                       DISPLAY "*** ERROR WRITING CHECKPOINT AT RECORD "
+                           WS-RECORD-COUNT " - STATUS " FS-RESTART-FILE
+                           " ***"
+                       MOVE 12 TO RETURN-CODE
+                   END-IF
+                   CLOSE RESTART-FILE
+               END-IF
+           END-IF
+           .
+
+       *> Routes a mid-file record whose ACCT-REC-TYPE is not "D" (a
+       *> stray header row after the first record, bad data, or a
+       *> resequenced/concatenated file) to the reject file instead of
+       *> silently reinterpreting its bytes as a bogus account.
+       065-WRITE-REJECT-NON-DETAIL-RECORD.
+           MOVE ACCT-ID                   TO REJ-ACCT-ID
+           MOVE ACCT-INVESTMENT-AMOUNT    TO REJ-INVESTMENT-AMOUNT
+           MOVE ACCT-NUMBER-OF-YEARS      TO REJ-NUMBER-OF-YEARS
+           MOVE ACCT-YEARLY-INTEREST-RATE TO REJ-YEARLY-INTEREST-RATE
+           MOVE ACCT-CALC-MODE            TO REJ-CALC-MODE
+           MOVE "R005"                    TO REJ-REASON-CODE
+           MOVE "RECORD TYPE IS NOT DETAIL (D)" TO REJ-REASON-TEXT
+           WRITE REJECT-RECORD
+
+           DISPLAY "*** REJECTED: R005 - RECORD TYPE IS NOT DETAIL (D) ***"
+           .
+
+       *> Rejects out-of-range amounts, rates, and terms instead of
+       *> letting 100-CALCULATE-FUTURE-VALUE run on bad data.
+       050-VALIDATE-INPUT-VALUES.
+           SET VALID-RECORD TO TRUE
+
+           EVALUATE TRUE
+               WHEN WS-INVESTMENT-AMOUNT = 0
+                   SET INVALID-RECORD TO TRUE
+                   MOVE "R001" TO WS-REJECT-REASON-CODE
+                   MOVE "INVESTMENT AMOUNT IS ZERO"
+                       TO WS-REJECT-REASON-TEXT
+               WHEN WS-YEARLY-INTEREST-RATE < 0
+                   SET INVALID-RECORD TO TRUE
+                   MOVE "R002" TO WS-REJECT-REASON-CODE
+                   MOVE "INTEREST RATE IS NEGATIVE"
+                       TO WS-REJECT-REASON-TEXT
+               WHEN WS-NUMBER-OF-YEARS = 0
+                   SET INVALID-RECORD TO TRUE
+                   MOVE "R003" TO WS-REJECT-REASON-CODE
+                   MOVE "NUMBER OF YEARS IS ZERO"
+                       TO WS-REJECT-REASON-TEXT
+               WHEN NOT WS-CALC-MODE-SIMPLE AND NOT WS-CALC-MODE-COMPOUND
+                   SET INVALID-RECORD TO TRUE
+                   MOVE "R004" TO WS-REJECT-REASON-CODE
+                   MOVE "CALC MODE IS NOT S OR C"
+                       TO WS-REJECT-REASON-TEXT
+           END-EVALUATE
+           .
+
+       *> Appends one audit record for the calculation just performed
+       080-WRITE-AUDIT-RECORD.
+           MOVE WS-RUN-DATE             TO AUDIT-RUN-DATE
+           MOVE WS-RUN-TIME             TO AUDIT-RUN-TIME
+           MOVE ACCT-ID                 TO AUDIT-ACCT-ID
+           MOVE WS-INVESTMENT-AMOUNT    TO AUDIT-INVESTMENT-AMOUNT
+           MOVE WS-YEARLY-INTEREST-RATE TO AUDIT-YEARLY-INTEREST-RATE
+           MOVE WS-NUMBER-OF-YEARS      TO AUDIT-NUMBER-OF-YEARS
+           MOVE WS-FUTURE-VALUE         TO AUDIT-FUTURE-VALUE
+           WRITE AUDIT-RECORD
+
+           IF FS-AUDIT-FILE NOT = "00"
+               DISPLAY "*** ERROR WRITING AUDIT RECORD FOR " ACCT-ID
+                   " - STATUS " FS-AUDIT-FILE " ***"
+               MOVE 12 TO RETURN-CODE
+           END-IF
+           .
+
+       *> Writes the offending record and reason code to REJOUT
+       060-WRITE-REJECT-RECORD.
+           MOVE ACCT-ID              TO REJ-ACCT-ID
+           MOVE WS-INVESTMENT-AMOUNT    TO REJ-INVESTMENT-AMOUNT
+           MOVE WS-NUMBER-OF-YEARS      TO REJ-NUMBER-OF-YEARS
+           MOVE WS-YEARLY-INTEREST-RATE TO REJ-YEARLY-INTEREST-RATE
+           MOVE WS-CALC-MODE            TO REJ-CALC-MODE
+           MOVE WS-REJECT-REASON-CODE TO REJ-REASON-CODE
+           MOVE WS-REJECT-REASON-TEXT TO REJ-REASON-TEXT
+           WRITE REJECT-RECORD
+
+           DISPLAY "*** REJECTED: " WS-REJECT-REASON-CODE
+               " - " WS-REJECT-REASON-TEXT
+           .
+
+       *> Performs the future value calculation one year at a time for
+       *> WS-NUMBER-OF-YEARS years, so the quoted future value reflects
+       *> the term. WS-CALC-MODE-COMPOUND compounds at WS-PERIODS-PER-YEAR
+       *> periods per year (the PARM compounding frequency);
+       *> WS-CALC-MODE-SIMPLE earns flat interest on the original
+       *> principal each year.
        100-CALCULATE-FUTURE-VALUE.
-           COMPUTE FUTURE-VALUE =
-               INVESTMENT-AMOUNT *
-               (1 + (YEARLY-INTEREST-RATE / 100))
+           MOVE WS-INVESTMENT-AMOUNT TO WS-CLOSING-BALANCE
+
+           DISPLAY "Year  Opening Balance  Interest Earned  Closing Balance"
+
+           PERFORM VARYING WS-YEAR-INDEX FROM 1 BY 1
+                   UNTIL WS-YEAR-INDEX > WS-NUMBER-OF-YEARS
+
+               MOVE WS-CLOSING-BALANCE TO WS-OPENING-BALANCE
+
+               EVALUATE TRUE
+                   WHEN WS-CALC-MODE-SIMPLE
+                       COMPUTE WS-PERIODIC-RATE =
+                           WS-YEARLY-INTEREST-RATE / 100
+                       COMPUTE WS-INTEREST-EARNED =
+                           WS-INVESTMENT-AMOUNT * WS-PERIODIC-RATE
+                       COMPUTE WS-CLOSING-BALANCE =
+                           WS-OPENING-BALANCE + WS-INTEREST-EARNED
+                   WHEN OTHER
+                       MOVE WS-OPENING-BALANCE TO WS-PERIOD-BALANCE
+                       COMPUTE WS-PERIODIC-RATE =
+                           WS-YEARLY-INTEREST-RATE / 100 / WS-PERIODS-PER-YEAR
+                       PERFORM VARYING WS-PERIOD-INDEX FROM 1 BY 1
+                               UNTIL WS-PERIOD-INDEX > WS-PERIODS-PER-YEAR
+                           COMPUTE WS-PERIOD-BALANCE =
+                               WS-PERIOD-BALANCE * (1 + WS-PERIODIC-RATE)
+                       END-PERFORM
+                       MOVE WS-PERIOD-BALANCE TO WS-CLOSING-BALANCE
+                       COMPUTE WS-INTEREST-EARNED =
+                           WS-CLOSING-BALANCE - WS-OPENING-BALANCE
+               END-EVALUATE
+
+               PERFORM 120-DISPLAY-YEAR-LINE
+           END-PERFORM
 
-           *> Display the results
+           MOVE WS-CLOSING-BALANCE TO WS-FUTURE-VALUE
+
+           *> Display the summary results
            PERFORM 140-DISPLAY-VALUES
            .
 
+       *> Displays one line of the year-by-year compounding schedule
+       120-DISPLAY-YEAR-LINE.
+           MOVE WS-OPENING-BALANCE TO DISP-OPENING-BALANCE
+           MOVE WS-INTEREST-EARNED TO DISP-INTEREST-EARNED
+           MOVE WS-CLOSING-BALANCE TO DISP-CLOSING-BALANCE
+
+           DISPLAY WS-YEAR-INDEX "    " DISP-OPENING-BALANCE
+               "    " DISP-INTEREST-EARNED "    " DISP-CLOSING-BALANCE
+           .
+
+       *> Writes the report's heading block and column headings
+       145-WRITE-REPORT-HEADINGS.
+           WRITE REPORT-RECORD FROM RPT-HEADING-LINE-1
+           WRITE REPORT-RECORD FROM RPT-HEADING-LINE-2
+           .
+
+       *> Writes one report detail line for the account just calculated
+       150-WRITE-REPORT-DETAIL.
+           MOVE ACCT-ID           TO RPT-DET-ACCT-ID
+           MOVE WS-INVESTMENT-AMOUNT TO RPT-DET-INVESTMENT
+           MOVE WS-FUTURE-VALUE      TO RPT-DET-FUTURE-VALUE
+           WRITE REPORT-RECORD FROM RPT-DETAIL-LINE
+
+           ADD WS-FUTURE-VALUE TO RPT-RUN-TOTAL-FUTURE-VALUE
+           .
+
+       *> Writes the run total line at the end of the report
+       160-WRITE-REPORT-TOTAL.
+           MOVE RPT-RUN-TOTAL-FUTURE-VALUE TO RPT-TOT-FUTURE-VALUE
+           WRITE REPORT-RECORD FROM RPT-TOTAL-LINE
+           .
+
        *> Handles formatted program output
        140-DISPLAY-VALUES.
            *> Move raw values into edited display fields
-           MOVE INVESTMENT-AMOUNT TO DISP-INVESTMENT
-           MOVE FUTURE-VALUE      TO DISP-FUTURE-VALUE
+           MOVE WS-INVESTMENT-AMOUNT TO DISP-INVESTMENT
+           MOVE WS-FUTURE-VALUE      TO DISP-FUTURE-VALUE
+           MOVE WS-YEARLY-INTEREST-RATE TO DISP-YEARLY-RATE
 
            DISPLAY "Investment:    " DISP-INVESTMENT
-           DISPLAY "Years:         " NUMBER-OF-YEARS
-           DISPLAY "Interest Rate: " YEARLY-INTEREST-RATE
+           DISPLAY "Years:         " WS-NUMBER-OF-YEARS
+           DISPLAY "Interest Rate: " DISP-YEARLY-RATE
+           DISPLAY "Calc Mode:     " WS-CALC-MODE
            DISPLAY "Future Value:  " DISP-FUTURE-VALUE
            DISPLAY "--------------------------------------------"
            .
