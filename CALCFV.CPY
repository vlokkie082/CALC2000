@@ -0,0 +1,16 @@
+       *> ------------------------------------------------------------
+       *> CALCFV - shared future-value input/result layout.
+       *> Used by CALC2000 and by other programs (e.g. the
+       *> savings-account interest-posting program) that need the
+       *> same account fields without redefining them by hand.
+       *> ------------------------------------------------------------
+       01  WS-INPUT-VALUES.
+           05  WS-INVESTMENT-AMOUNT      PIC 9(7)V99   VALUE 1000.00.
+           05  WS-NUMBER-OF-YEARS        PIC 99        VALUE 10.
+           05  WS-YEARLY-INTEREST-RATE   PIC S9(3)V99  VALUE 5.50.
+           05  WS-CALC-MODE              PIC X         VALUE "C".
+               88  WS-CALC-MODE-SIMPLE         VALUE "S".
+               88  WS-CALC-MODE-COMPOUND       VALUE "C".
+
+       01  WS-CALCULATED-VALUES.
+           05  WS-FUTURE-VALUE           PIC 9(9)V99 VALUE 0.
