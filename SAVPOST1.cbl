@@ -0,0 +1,198 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAVPOST1.
+
+       *> ------------------------------------------------------------
+       *> AUTHOR: Naude Vlok
+       *> COURSE: CIS352 Intro to Enterprise Computing
+       *> PURPOSE:
+       *>   Posts interest to a savings account balance, built on the
+       *>   same account layout CALC2000 uses for future-value
+       *>   projections (see the CALCFV copybook). Reads one account
+       *>   per record from the POSTIN batch input file and posts
+       *>   interest for each.
+       *> ------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "POSTIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       *> One account per record, fixed-block, laid out the same as
+       *> WS-INPUT-VALUES so accounts can be loaded straight into it.
+       FD  ACCOUNT-FILE
+           RECORDING MODE IS F.
+       01  ACCOUNT-RECORD.
+           05  ACCT-ID                   PIC X(10).
+           05  ACCT-INVESTMENT-AMOUNT    PIC 9(7)V99.
+           05  ACCT-NUMBER-OF-YEARS      PIC 99.
+           05  ACCT-YEARLY-INTEREST-RATE PIC S9(3)V99.
+           05  ACCT-CALC-MODE            PIC X.
+
+       WORKING-STORAGE SECTION.
+
+       *> Account input fields and calculated results, shared with
+       *> CALC2000 via the CALCFV copybook.
+       COPY CALCFV.
+
+       *> Balance posted to the account after interest is applied
+       01  WS-POSTED-BALANCE      PIC 9(9)V99 VALUE 0.
+
+       *> Edited numeric item used only for display
+       01  DISP-POSTED-BALANCE    PIC $$$,$$$,$$$,$$9.99.
+
+       *> Working fields for the year-by-year compounding schedule,
+       *> the same posting pattern CALC2000 uses.
+       01  SCHEDULE-WORK-VALUES.
+           05  WS-YEAR-INDEX          PIC 99       VALUE 0.
+           05  WS-PERIOD-INDEX        PIC 99       VALUE 0.
+           05  WS-PERIOD-BALANCE      PIC 9(9)V99  VALUE 0.
+           05  WS-OPENING-BALANCE     PIC 9(9)V99  VALUE 0.
+           05  WS-INTEREST-EARNED     PIC 9(9)V99  VALUE 0.
+           05  WS-CLOSING-BALANCE     PIC 9(9)V99  VALUE 0.
+           05  WS-PERIODIC-RATE       PIC 9(3)V9(6) VALUE 0.
+
+       *> Compounding frequency, applied the same way CALC2000 applies
+       *> its PARM compounding frequency, so a posted balance always
+       *> matches the projection CALC2000 would have quoted for the
+       *> same account under the same PARM card.
+       01  WS-RUN-PARAMETER-VALUES.
+           05  WS-COMPOUNDING-FREQUENCY  PIC X VALUE "A".
+               88  FREQUENCY-ANNUAL             VALUE "A".
+               88  FREQUENCY-QUARTERLY          VALUE "Q".
+               88  FREQUENCY-MONTHLY            VALUE "M".
+           05  WS-PERIODS-PER-YEAR       PIC 99 VALUE 1.
+
+       *> End-of-file switch for the account batch
+       01  WS-FILE-STATUS-VALUES.
+           05  WS-END-OF-ACCOUNT-FILE PIC X VALUE "N".
+               88  END-OF-ACCOUNT-FILE       VALUE "Y".
+
+       *> Run-control card read off this run's command line, in the
+       *> same PARM layout CALC2000 reads so the same PARM card can be
+       *> passed to both programs for a run. Only the frequency byte
+       *> is used here.
+       01  WS-RUN-PARM-RAW            PIC X(82) VALUE SPACES.
+       01  WS-RUN-PARM-FIELDS REDEFINES WS-RUN-PARM-RAW.
+           05  PARM-ITERATIONS        PIC 9(2).
+           05  PARM-GROWTH-FACTOR     PIC 9(2)V99.
+           05  PARM-FREQUENCY         PIC X.
+           05  FILLER                 PIC X(75).
+
+       PROCEDURE DIVISION.
+
+       *> Main control paragraph
+       000-POST-INTEREST.
+           PERFORM 005-APPLY-RUN-PARAMETERS
+
+           OPEN INPUT ACCOUNT-FILE
+
+           READ ACCOUNT-FILE
+               AT END SET END-OF-ACCOUNT-FILE TO TRUE
+           END-READ
+
+           PERFORM UNTIL END-OF-ACCOUNT-FILE
+               MOVE ACCT-INVESTMENT-AMOUNT    TO WS-INVESTMENT-AMOUNT
+               MOVE ACCT-NUMBER-OF-YEARS      TO WS-NUMBER-OF-YEARS
+               MOVE ACCT-YEARLY-INTEREST-RATE TO WS-YEARLY-INTEREST-RATE
+               MOVE ACCT-CALC-MODE            TO WS-CALC-MODE
+               IF WS-CALC-MODE = SPACE
+                   SET WS-CALC-MODE-COMPOUND TO TRUE
+               END-IF
+
+               PERFORM 100-CALCULATE-INTEREST-POSTING
+               PERFORM 140-DISPLAY-POSTING
+
+               READ ACCOUNT-FILE
+                   AT END SET END-OF-ACCOUNT-FILE TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNT-FILE
+           STOP RUN
+           .
+
+       *> Applies the PARM card's compounding frequency, the same way
+       *> CALC2000's 005-APPLY-RUN-PARAMETERS does. Unsupplied (blank,
+       *> or no PARM at all) takes the annual default.
+       005-APPLY-RUN-PARAMETERS.
+           ACCEPT WS-RUN-PARM-RAW FROM COMMAND-LINE
+
+           IF WS-RUN-PARM-RAW NOT = SPACES
+               MOVE PARM-FREQUENCY TO WS-COMPOUNDING-FREQUENCY
+           END-IF
+
+           IF WS-COMPOUNDING-FREQUENCY = SPACE
+               MOVE "A" TO WS-COMPOUNDING-FREQUENCY
+           END-IF
+
+           EVALUATE TRUE
+               WHEN FREQUENCY-ANNUAL
+                   MOVE 1  TO WS-PERIODS-PER-YEAR
+               WHEN FREQUENCY-QUARTERLY
+                   MOVE 4  TO WS-PERIODS-PER-YEAR
+               WHEN FREQUENCY-MONTHLY
+                   MOVE 12 TO WS-PERIODS-PER-YEAR
+               WHEN OTHER
+                   DISPLAY "*** PARM FREQUENCY '" WS-COMPOUNDING-FREQUENCY
+                       "' NOT RECOGNIZED - DEFAULTING TO ANNUAL ***"
+                   SET FREQUENCY-ANNUAL TO TRUE
+                   MOVE 1  TO WS-PERIODS-PER-YEAR
+           END-EVALUATE
+           .
+
+       *> Applies interest to WS-INVESTMENT-AMOUNT one year at a time, the
+       *> same year-by-year schedule CALC2000's 100-CALCULATE-FUTURE-
+       *> VALUE uses, so a posted balance always matches the projection
+       *> CALC2000 would have quoted for the same account under the
+       *> same PARM frequency. WS-CALC-MODE picks simple vs. compound the
+       *> same way CALC2000 does.
+       100-CALCULATE-INTEREST-POSTING.
+           MOVE WS-INVESTMENT-AMOUNT TO WS-CLOSING-BALANCE
+
+           PERFORM VARYING WS-YEAR-INDEX FROM 1 BY 1
+                   UNTIL WS-YEAR-INDEX > WS-NUMBER-OF-YEARS
+
+               MOVE WS-CLOSING-BALANCE TO WS-OPENING-BALANCE
+
+               EVALUATE TRUE
+                   WHEN WS-CALC-MODE-SIMPLE
+                       COMPUTE WS-PERIODIC-RATE =
+                           WS-YEARLY-INTEREST-RATE / 100
+                       COMPUTE WS-INTEREST-EARNED =
+                           WS-INVESTMENT-AMOUNT * WS-PERIODIC-RATE
+                       COMPUTE WS-CLOSING-BALANCE =
+                           WS-OPENING-BALANCE + WS-INTEREST-EARNED
+                   WHEN OTHER
+                       MOVE WS-OPENING-BALANCE TO WS-PERIOD-BALANCE
+                       COMPUTE WS-PERIODIC-RATE =
+                           WS-YEARLY-INTEREST-RATE / 100 / WS-PERIODS-PER-YEAR
+                       PERFORM VARYING WS-PERIOD-INDEX FROM 1 BY 1
+                               UNTIL WS-PERIOD-INDEX > WS-PERIODS-PER-YEAR
+                           COMPUTE WS-PERIOD-BALANCE =
+                               WS-PERIOD-BALANCE * (1 + WS-PERIODIC-RATE)
+                       END-PERFORM
+                       MOVE WS-PERIOD-BALANCE TO WS-CLOSING-BALANCE
+                       COMPUTE WS-INTEREST-EARNED =
+                           WS-CLOSING-BALANCE - WS-OPENING-BALANCE
+               END-EVALUATE
+           END-PERFORM
+
+           MOVE WS-CLOSING-BALANCE TO WS-FUTURE-VALUE
+           MOVE WS-FUTURE-VALUE TO WS-POSTED-BALANCE
+           .
+
+       *> Handles formatted program output
+       140-DISPLAY-POSTING.
+           MOVE WS-POSTED-BALANCE TO DISP-POSTED-BALANCE
+
+           DISPLAY "--------------------------------------------"
+           DISPLAY "SAVPOST1 - Savings Interest Posting"
+           DISPLAY "Account:         " ACCT-ID
+           DISPLAY "Posted Balance: " DISP-POSTED-BALANCE
+           DISPLAY "--------------------------------------------"
+           .
